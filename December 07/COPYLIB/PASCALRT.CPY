@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*  PASCALRT.CPY
+000300*  FD RECORD FOR THE PascalTriangle PRINTED REPORT FILE.
+000400*
+000500*  MODIFICATION HISTORY
+000600*  YYYY-MM-DD  BY   DESCRIPTION
+000700*  2026-08-09  KM   ORIGINAL - REPORT FD RECORD.
+000800*****************************************************************
+000900 01  PASCAL-REPORT-RECORD             PIC X(132).
+001000
