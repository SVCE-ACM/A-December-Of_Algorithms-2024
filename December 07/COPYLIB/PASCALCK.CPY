@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  PASCALCK.CPY
+000300*  CHECKPOINT-CONTROL RECORD FOR PascalTriangle BATCH RUNS.
+000400*  ONE RECORD PER JOB, KEYED BY JOB ID, HOLDING THE LAST REQUEST
+000500*  NUMBER SUCCESSFULLY COMPLETED SO A RESTART CAN SKIP AHEAD.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  YYYY-MM-DD  BY   DESCRIPTION
+000900*  2026-08-09  KM   ORIGINAL - CHECKPOINT/RESTART LAYOUT.
+001000*****************************************************************
+001100 01  PASCAL-CHECKPOINT-RECORD.
+001200     05  PCK-JOB-ID                 PIC X(08).
+001300     05  PCK-LAST-REQUEST-NBR       PIC 9(05).
+001400     05  PCK-CHECKPOINT-DATE        PIC 9(08).
+001500     05  PCK-CHECKPOINT-TIME        PIC 9(08).
+001600     05  FILLER                     PIC X(10).
+001700
