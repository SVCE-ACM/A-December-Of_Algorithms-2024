@@ -0,0 +1,52 @@
+000100*****************************************************************
+000200*  PASCALRW.CPY
+000300*  WORKING-STORAGE PRINT-LINE MAP FOR THE PascalTriangle REPORT.
+000400*  EACH LINE IS BUILT HERE, THEN MOVED TO PASCAL-REPORT-RECORD
+000500*  AND WRITTEN, THE WAY THE REST OF THE SUITE FORMATS PRINT
+000600*  OUTPUT.
+000700*
+000800*  MODIFICATION HISTORY
+000900*  YYYY-MM-DD  BY   DESCRIPTION
+001000*  2026-08-09  KM   ORIGINAL - REPORT PRINT-LINE MAP.
+001100*****************************************************************
+001200 01  PASCAL-REPORT-LINES.
+001300     05  PR-TITLE-LINE                PIC X(132) VALUE
+001400         "PASCAL'S TRIANGLE REPORT".
+001500     05  PR-DATE-LINE.
+001600         10  FILLER                   PIC X(10)
+001700                                       VALUE "RUN DATE: ".
+001800         10  PR-RUN-DATE              PIC X(10).
+001900         10  FILLER                   PIC X(05) VALUE SPACES.
+002000         10  FILLER                   PIC X(10)
+002100                                       VALUE "RUN TIME: ".
+002200         10  PR-RUN-TIME              PIC X(08).
+002300         10  FILLER                   PIC X(89) VALUE SPACES.
+002400     05  PR-REQUEST-LINE.
+002500         10  FILLER                   PIC X(13)
+002600                                       VALUE "REQUEST NBR: ".
+002700         10  PR-REQUEST-NBR           PIC ZZZZ9.
+002800         10  FILLER                   PIC X(05) VALUE SPACES.
+002900         10  FILLER                   PIC X(10)
+003000                                       VALUE "ROWS REQ: ".
+003100         10  PR-ROWS-REQ              PIC Z9.
+003200         10  FILLER                   PIC X(97) VALUE SPACES.
+003300     05  PR-ROW-LINE.
+003400         10  FILLER                   PIC X(04) VALUE "ROW ".
+003500         10  PR-ROW-NBR               PIC Z9.
+003600         10  FILLER                   PIC X(02) VALUE ": ".
+003700         10  PR-ROW-VALUES            PIC X(120).
+003800         10  FILLER                   PIC X(04) VALUE SPACES.
+003900     05  PR-ROW-VALUES-R REDEFINES PR-ROW-LINE.
+004000         10  FILLER                   PIC X(08).
+004100         10  PR-ROW-VALUE-TBL OCCURS 20 TIMES
+004200                                       PIC X(06).
+004300         10  FILLER                   PIC X(04).
+004400     05  PR-SUMMARY-LINE.
+004500         10  FILLER                   PIC X(08) VALUE "  SUM = ".
+004600         10  PR-ROW-SUM               PIC ZZZZ9.
+004700         10  FILLER                   PIC X(05) VALUE SPACES.
+004800         10  FILLER                   PIC X(09) VALUE "CENTER = ".
+004900         10  PR-CENTER-VALUES         PIC X(20).
+005000         10  FILLER                   PIC X(85) VALUE SPACES.
+005100     05  PR-BLANK-LINE                PIC X(132) VALUE SPACES.
+005200
