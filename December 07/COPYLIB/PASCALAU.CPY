@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*  PASCALAU.CPY
+000300*  AUDIT RECORD FOR THE PascalTriangle RUN LOG.  ONE RECORD IS
+000400*  APPENDED PER REQUEST PROCESSED SO COMPLIANCE REVIEWS CAN SEE
+000500*  WHO RAN WHAT, WHEN, AND WHETHER IT COMPLETED OR ERRORED.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  YYYY-MM-DD  BY   DESCRIPTION
+000900*  2026-08-09  KM   ORIGINAL - RUN AUDIT LAYOUT.
+001000*****************************************************************
+001100 01  PASCAL-AUDIT-RECORD.
+001200     05  PA-RUN-DATE                PIC 9(08).
+001300     05  PA-RUN-TIME                PIC 9(08).
+001400     05  PA-REQUEST-NUMBER          PIC 9(05).
+001500     05  PA-ROWS-REQUESTED          PIC X(02).
+001600     05  PA-USERID                  PIC X(08).
+001700     05  PA-JOBNAME                 PIC X(08).
+001800     05  PA-RUN-STATUS              PIC X(01).
+001900         88  PA-STATUS-COMPLETED    VALUE "C".
+002000         88  PA-STATUS-ERROR        VALUE "E".
+002100         88  PA-STATUS-SKIPPED      VALUE "S".
+002200     05  FILLER                     PIC X(20).
+002300
