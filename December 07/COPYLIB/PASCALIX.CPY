@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  PASCALIX.CPY
+000300*  PERSISTED PASCAL'S-TRIANGLE VALUE, KEYED BY ROW/COLUMN, SO A
+000400*  REPEAT REQUEST FOR A ROW COUNT WE HAVE BUILT BEFORE CAN LOOK
+000500*  UP THE VALUES INSTEAD OF REDOING THE COMPUTE LOOP.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  YYYY-MM-DD  BY   DESCRIPTION
+000900*  2026-08-09  KM   ORIGINAL - PERSISTED-TRIANGLE LAYOUT.
+001000*****************************************************************
+001100 01  PASCAL-INDEX-RECORD.
+001200     05  PIX-KEY.
+001300         10  PIX-ROW                PIC 9(02).
+001400         10  PIX-COL                PIC 9(02).
+001500     05  PIX-VALUE                  PIC 9(05).
+001600     05  FILLER                     PIC X(05).
+001700
