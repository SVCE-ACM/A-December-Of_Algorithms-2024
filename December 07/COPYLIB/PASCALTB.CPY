@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*  PASCALTB.CPY
+000300*  SHARED PASCAL'S-TRIANGLE VALUE TABLE.  COPIED INTO THE
+000400*  WORKING-STORAGE OF PascalTriangle AND INTO THE LINKAGE
+000500*  SECTION OF PascalCalc SO THE TWO PROGRAMS AGREE ON THE
+000600*  SHAPE OF THE TABLE PASSED ACROSS THE CALL.
+000700*
+000800*  ROW/COLUMN NUMBERING IS 1-BASED, MATCHING THE ORIGINAL
+000900*  PascalTriangle RESULT TABLE (RESULT(1,1) IS THE APEX).
+001000*
+001100*  MODIFICATION HISTORY
+001200*  YYYY-MM-DD  BY   DESCRIPTION
+001300*  2026-08-09  KM   ORIGINAL - WIDENED TO PIC 9(05) SO VALUES
+001400*                   ABOVE 99 (E.G. C(9,4) = 126) NO LONGER
+001500*                   TRUNCATE ON THE REPORT/EXTRACT OUTPUT.
+001600*****************************************************************
+001700 01  PASCAL-RESULT-TABLE.
+001800     05  PASCAL-RESULT-ROW OCCURS 10 TIMES.
+001900         10  PASCAL-RESULT-COL OCCURS 10 TIMES PIC 9(05).
+002000
