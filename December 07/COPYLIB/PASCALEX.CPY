@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  PASCALEX.CPY
+000300*  FIXED-WIDTH EXTRACT RECORD HANDED TO THE ACTUARIAL SYSTEM
+000400*  INTERFACE.  ONE RECORD PER BINOMIAL VALUE (ROW, COLUMN)
+000500*  PRODUCED ON A PascalTriangle RUN.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  YYYY-MM-DD  BY   DESCRIPTION
+000900*  2026-08-09  KM   ORIGINAL - ACTUARIAL EXTRACT LAYOUT.
+001000*****************************************************************
+001100 01  PASCAL-EXTRACT-RECORD.
+001200     05  PX-ROW-NUMBER              PIC 9(02).
+001300     05  PX-COLUMN-NUMBER           PIC 9(02).
+001400     05  PX-VALUE                   PIC 9(05).
+001500     05  PX-RUN-DATE                PIC 9(08).
+001600     05  FILLER                     PIC X(15).
+001700
