@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*  PASCALIN.CPY
+000300*  TRANSACTION RECORD FOR THE PascalTriangle BATCH REQUEST FILE.
+000400*  ONE RECORD REPRESENTS ONE "BUILD ME A TRIANGLE" REQUEST FROM
+000500*  THE ACTUARIAL REQUEST QUEUE.
+000600*
+000700*  MODIFICATION HISTORY
+000800*  YYYY-MM-DD  BY   DESCRIPTION
+000900*  2026-08-09  KM   ORIGINAL - BATCH REQUEST LAYOUT.
+001000*****************************************************************
+001100 01  PASCAL-REQUEST-RECORD.
+001200     05  PI-REQUEST-NUMBER          PIC 9(05).
+001300     05  PI-REQUEST-ROWS            PIC X(02).
+001400     05  FILLER                     PIC X(03).
+001500
