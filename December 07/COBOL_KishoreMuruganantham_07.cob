@@ -1,47 +1,798 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PascalTriangle.
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 numRows         PIC 99 VALUE 0.
-       01 i               PIC 99 VALUE 0.
-       01 j               PIC 99 VALUE 0.
-       01 result          OCCURS 10 TIMES
-                             OCCURS 10 TIMES
-                             PIC 99 VALUE 0.
-       01 row             OCCURS 10 TIMES PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the number of rows: " WITH NO ADVANCING.
-           ACCEPT numRows.
-
-           IF numRows = 0 THEN
-               DISPLAY "No Pascal's Triangle."
-               STOP RUN
-           END-IF.
-
-           MOVE 1 TO result(1, 1).
-
-           PERFORM VARYING i FROM 2 BY 1 UNTIL i > numRows
-               MOVE 1 TO row(1)
-               PERFORM VARYING j FROM 2 BY 1 UNTIL j = i
-                   COMPUTE row(j) = result(i - 1, j - 1) + result(i - 1, j)
-               END-PERFORM
-               MOVE 1 TO row(i)
-               PERFORM VARYING j FROM 1 BY 1 UNTIL j > i
-                   MOVE row(j) TO result(i, j)
-               END-PERFORM
-           END-PERFORM.
-
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > numRows
-               DISPLAY "Row ", i, ": " WITH NO ADVANCING
-               PERFORM VARYING j FROM 1 BY 1 UNTIL result(i, j) = 0
-                   DISPLAY result(i, j) WITH NO ADVANCING
-                   DISPLAY " " WITH NO ADVANCING
-               END-PERFORM
-               DISPLAY ""
-           END-PERFORM.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PascalTriangle.
+000300 AUTHOR. KISHORE MURUGANANTHAM.
+000400 INSTALLATION. SVCE-ACM DECEMBER-OF-ALGORITHMS.
+000500 DATE-WRITTEN. 07-DEC-2024.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*  MODIFICATION HISTORY
+001000*  YYYY-MM-DD  BY   DESCRIPTION
+001100*  2026-08-09  KM   ROW COUNT IS NOW RANGE-CHECKED (1-10) SO A
+001200*                   MISTYPED COUNT ABOVE THE TABLE'S CAPACITY
+001300*                   FAILS CLEANLY INSTEAD OF CORRUPTING RESULT.
+001400*  2026-08-09  KM   ADDED BATCH MODE - READS PASCALIN, ONE ROW
+001500*                   COUNT PER REQUEST, SO A DAY'S QUEUE OF
+001600*                   REQUESTS RUNS UNATTENDED IN ONE JOB STEP.
+001700*  2026-08-09  KM   ADDED THE PASCALRPT PRINTED REPORT, WITH
+001800*                   TITLE/DATE HEADERS, PAGE BREAKS, AND
+001900*                   RIGHT-JUSTIFIED VALUE COLUMNS.
+002000*  2026-08-09  KM   REJECT NON-NUMERIC/OUT-OF-RANGE ROW COUNTS
+002100*                   BEFORE THE TRIANGLE IS BUILT; INTERACTIVE
+002200*                   MODE RE-PROMPTS, BATCH MODE LOGS AND SKIPS.
+002300*  2026-08-09  KM   ADDED THE PASCALAUD AUDIT TRAIL - ONE RECORD
+002400*                   PER REQUEST FOR COMPLIANCE REVIEWS.
+002500*  2026-08-09  KM   PERSIST COMPUTED ROWS IN PASCALIDX SO A
+002600*                   REPEAT ROW COUNT IS LOOKED UP, NOT REBUILT.
+002700*  2026-08-09  KM   ADDED PER-ROW SUM/CENTER SUMMARY LINE.
+002800*  2026-08-09  KM   TRIANGLE MATH MOVED INTO THE CALLABLE
+002900*                   PascalCalc SUBPROGRAM (SEE PASCALCALC.cob).
+003000*  2026-08-09  KM   ADDED CHECKPOINT/RESTART VIA PASCALCKP AND
+003100*                   THE RESTART-NUMBER COMMAND-LINE PARM.
+003200*  2026-08-09  KM   ADDED THE PASCALEXT FIXED-WIDTH EXTRACT FOR
+003300*                   THE ACTUARIAL SYSTEM INTERFACE.
+003400*****************************************************************
+003500
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100*--------------------------------------------------------------*
+004200*  BATCH REQUEST QUEUE (ONE ROW COUNT PER RECORD).              *
+004300*--------------------------------------------------------------*
+004400     SELECT PASCALIN ASSIGN TO PASCALIN
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS PASCAL-REQ-STATUS.
+004700
+004800*--------------------------------------------------------------*
+004900*  PRINTED REPORT FOR MONTH-END DOCUMENTATION.                  *
+005000*--------------------------------------------------------------*
+005100     SELECT PASCALRPT ASSIGN TO PASCALRT
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS PASCAL-RPT-STATUS.
+005400
+005500*--------------------------------------------------------------*
+005600*  RUN AUDIT LOG, APPENDED TO ACROSS RUNS.                      *
+005700*--------------------------------------------------------------*
+005800     SELECT PASCALAUD ASSIGN TO PASCALAU
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS PASCAL-AUD-STATUS.
+006100
+006200*--------------------------------------------------------------*
+006300*  PERSISTED TRIANGLE VALUES, KEYED BY ROW/COLUMN.              *
+006400*--------------------------------------------------------------*
+006500     SELECT PASCALIDX ASSIGN TO PASCALIX
+006600         ORGANIZATION IS INDEXED
+006700         ACCESS MODE IS DYNAMIC
+006800         RECORD KEY IS PIX-KEY
+006900         FILE STATUS IS PASCAL-IDX-STATUS.
+007000
+007100*--------------------------------------------------------------*
+007200*  FIXED-WIDTH EXTRACT FOR THE ACTUARIAL SYSTEM INTERFACE.      *
+007300*--------------------------------------------------------------*
+007400     SELECT PASCALEXT ASSIGN TO PASCALEX
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS PASCAL-EXT-STATUS.
+007700
+007800*--------------------------------------------------------------*
+007900*  CHECKPOINT/RESTART CONTROL RECORD.                           *
+008000*--------------------------------------------------------------*
+008100     SELECT PASCALCKP ASSIGN TO PASCALCK
+008200         ORGANIZATION IS INDEXED
+008300         ACCESS MODE IS DYNAMIC
+008400         RECORD KEY IS PCK-JOB-ID
+008500         FILE STATUS IS PASCAL-CKP-STATUS.
+008600
+008700 DATA DIVISION.
+008800 FILE SECTION.
+008900
+009000 FD  PASCALIN
+009100     RECORDING MODE IS F.
+009200 COPY PASCALIN.
+009300
+009400 FD  PASCALRPT
+009500     RECORDING MODE IS F.
+009600 COPY PASCALRT.
+009700
+009800 FD  PASCALAUD
+009900     RECORDING MODE IS F.
+010000 COPY PASCALAU.
+010100
+010200 FD  PASCALIDX.
+010300 COPY PASCALIX.
+010400
+010500 FD  PASCALEXT
+010600     RECORDING MODE IS F.
+010700 COPY PASCALEX.
+010800
+010900 FD  PASCALCKP.
+011000 COPY PASCALCK.
+011100
+011200 WORKING-STORAGE SECTION.
+011300
+011400*--------------------------------------------------------------*
+011500*  SHARED VALUE TABLE (ALSO PASSED TO PascalCalc).              *
+011600*--------------------------------------------------------------*
+011700 COPY PASCALTB.
+011800
+011900*--------------------------------------------------------------*
+012000*  PRINT-LINE MAP FOR THE PASCALRPT REPORT.                     *
+012100*--------------------------------------------------------------*
+012200 COPY PASCALRW.
+012300
+012400*--------------------------------------------------------------*
+012500*  FILE STATUS BYTES.                                           *
+012600*--------------------------------------------------------------*
+012700 01  PASCAL-FILE-STATUSES.
+012800     05  PASCAL-REQ-STATUS          PIC X(02) VALUE "00".
+012900     05  PASCAL-RPT-STATUS          PIC X(02) VALUE "00".
+013000     05  PASCAL-AUD-STATUS          PIC X(02) VALUE "00".
+013100     05  PASCAL-IDX-STATUS          PIC X(02) VALUE "00".
+013200     05  PASCAL-EXT-STATUS          PIC X(02) VALUE "00".
+013300     05  PASCAL-CKP-STATUS          PIC X(02) VALUE "00".
+013400
+013500*--------------------------------------------------------------*
+013600*  RUN-CONTROL SWITCHES.                                        *
+013700*--------------------------------------------------------------*
+013800 01  PASCAL-SWITCHES.
+013900     05  PASCAL-VALID-SWITCH        PIC X(01) VALUE "N".
+014000         88  PASCAL-REQUEST-VALID   VALUE "Y".
+014100         88  PASCAL-REQUEST-INVALID VALUE "N".
+014200     05  PASCAL-ZERO-SWITCH         PIC X(01) VALUE "N".
+014300         88  PASCAL-REQUEST-ZERO    VALUE "Y".
+014400     05  PASCAL-EOF-SWITCH          PIC X(01) VALUE "N".
+014500         88  PASCAL-EOF             VALUE "Y".
+014600     05  PASCAL-MODE-SWITCH         PIC X(01) VALUE "I".
+014700         88  PASCAL-BATCH-MODE      VALUE "B".
+014800         88  PASCAL-INTERACTIVE-MODE VALUE "I".
+014900     05  PASCAL-REQ-OPEN-SWITCH     PIC X(01) VALUE "N".
+015000         88  PASCAL-REQ-FILE-OPEN   VALUE "Y".
+015100     05  PASCAL-LOAD-SWITCH         PIC X(01) VALUE "Y".
+015200         88  PASCAL-LOAD-COMPLETE   VALUE "Y".
+015300         88  PASCAL-LOAD-INCOMPLETE VALUE "N".
+015400
+015500*--------------------------------------------------------------*
+015600*  RUN IDENTIFICATION (FROM THE COMMAND-LINE PARM).             *
+015700*  PARM IS FOUR BLANK-DELIMITED TOKENS, IN THIS ORDER:          *
+015800*      MODE  RESTART-NUMBER  USERID  JOBNAME                    *
+015900*  E.G. "B 00005 JSMITH NIGHTLY1" - SEE 1100-PARSE-PARM.        *
+016000*--------------------------------------------------------------*
+016100 01  PASCAL-PARM-LINE               PIC X(80).
+016200 01  PASCAL-PARM-FIELDS.
+016300     05  PASCAL-PARM-MODE           PIC X(08).
+016400     05  PASCAL-PARM-RESTART        PIC X(05).
+016500     05  PASCAL-PARM-USERID         PIC X(08).
+016600     05  PASCAL-PARM-JOBNAME        PIC X(08).
+016700 77  PASCAL-RESTART-PARM-NUM        PIC 9(05) VALUE 0.
+016800 77  PASCAL-RESTART-POINT           PIC 9(05) VALUE 0.
+016900 77  PASCAL-RUN-USERID              PIC X(08) VALUE SPACES.
+017000 77  PASCAL-RUN-JOBNAME             PIC X(08) VALUE SPACES.
+017100 77  PASCAL-RUN-DATE                PIC 9(08) VALUE 0.
+017200 77  PASCAL-RUN-TIME                PIC 9(08) VALUE 0.
+017300
+017400*--------------------------------------------------------------*
+017500*  TRIANGLE-BUILD WORK AREAS.                                   *
+017600*--------------------------------------------------------------*
+017700 77  PASCAL-I                       PIC 9(02) COMP.
+017800 77  PASCAL-J                       PIC 9(02) COMP.
+017900 77  PASCAL-NUM-ROWS                PIC 9(02) VALUE 0.
+018000 77  PASCAL-ROWS-TEXT               PIC X(02) VALUE SPACES.
+018100 77  PASCAL-TERM-INPUT              PIC X(05) VALUE SPACES.
+018200 77  PASCAL-EDIT-5                  PIC ZZZZ9.
+018300 77  PASCAL-STR-PTR                 PIC 9(03) COMP.
+018400
+018500*--------------------------------------------------------------*
+018600*  ROW-SUM / CENTER-VALUE SUMMARY WORK AREAS.                   *
+018700*--------------------------------------------------------------*
+018800 77  PASCAL-ROW-SUM                 PIC 9(05) VALUE 0.
+018900 77  PASCAL-HALF                    PIC 9(02) VALUE 0.
+019000 77  PASCAL-REM                     PIC 9(01) VALUE 0.
+019100 77  PASCAL-CENTER-1                PIC 9(02) VALUE 0.
+019200 77  PASCAL-CENTER-2                PIC 9(02) VALUE 0.
+019300
+019400*--------------------------------------------------------------*
+019500*  REPORT PAGINATION.                                           *
+019600*--------------------------------------------------------------*
+019700 77  PASCAL-LINE-COUNT              PIC 9(03) COMP VALUE 0.
+019800 77  PASCAL-LINES-PER-PAGE          PIC 9(03) VALUE 020.
+019900
+020000*--------------------------------------------------------------*
+020100*  BATCH REQUEST / CHECKPOINT CONTROL.                          *
+020200*--------------------------------------------------------------*
+020300 77  PASCAL-REQUEST-NBR-NUM         PIC 9(05) VALUE 0.
+020400 77  PASCAL-INTERACTIVE-REQ-NBR     PIC 9(05) VALUE 1.
+020500 77  PASCAL-REQ-COUNT               PIC 9(05) COMP VALUE 0.
+020600 77  PASCAL-CKPT-INTERVAL           PIC 9(02) VALUE 05.
+020700 77  PASCAL-CKPT-QUOT               PIC 9(05) VALUE 0.
+020800 77  PASCAL-CKPT-REM                PIC 9(02) VALUE 0.
+020900 77  PASCAL-LAST-COMPLETED-NBR      PIC 9(05) VALUE 0.
+021000 77  PASCAL-AUDIT-ROWS-TEXT         PIC X(02) VALUE SPACES.
+021100 77  PASCAL-AUDIT-STATUS-CHAR       PIC X(01) VALUE SPACES.
+021200 01  PASCAL-JOB-ID                  PIC X(08) VALUE "PASCALTR".
+021300
+021400*--------------------------------------------------------------*
+021500*  PascalCalc CALL INTERFACE.                                   *
+021600*--------------------------------------------------------------*
+021700 77  PASCAL-CALC-MODE               PIC 9(01) VALUE 0.
+021800 77  PASCAL-CALC-R                  PIC 9(02) VALUE 0.
+021900 77  PASCAL-CALC-VALUE              PIC 9(05) VALUE 0.
+022000 77  PASCAL-CALC-RETURN-CODE        PIC 9(02) VALUE 0.
+022100
+022200*****************************************************************
+022300*  PROCEDURE DIVISION
+022400*****************************************************************
+022500 PROCEDURE DIVISION.
+022600
+022700*-----------------------------------------------------------*
+022800*  0000-MAINLINE                                             *
+022900*-----------------------------------------------------------*
+023000 0000-MAINLINE.
+023100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023200     IF PASCAL-BATCH-MODE
+023300         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+023400     ELSE
+023500         PERFORM 2500-PROCESS-INTERACTIVE THRU 2500-EXIT
+023600     END-IF.
+023700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+023800     STOP RUN.
+023900
+024000*-----------------------------------------------------------*
+024100*  1000-INITIALIZE - PARSE THE RUN PARM, OPEN THE CONTROL    *
+024200*  FILES, WORK OUT WHERE A RESTART SHOULD PICK UP, THEN      *
+024300*  OPEN THE REMAINING DATA FILES AND PRINT THE REPORT        *
+024400*  HEADER.                                                   *
+024500*-----------------------------------------------------------*
+024600 1000-INITIALIZE.
+024700     ACCEPT PASCAL-PARM-LINE FROM COMMAND-LINE.
+024800     PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+024900     ACCEPT PASCAL-RUN-DATE FROM DATE YYYYMMDD.
+025000     ACCEPT PASCAL-RUN-TIME FROM TIME.
+025100     PERFORM 1200-OPEN-CHECKPOINT-FILE THRU 1200-EXIT.
+025200     PERFORM 1300-DETERMINE-RESTART-POINT THRU 1300-EXIT.
+025300     PERFORM 1400-OPEN-DATA-FILES THRU 1400-EXIT.
+025400     PERFORM 5100-WRITE-REPORT-HEADER THRU 5100-EXIT.
+025500 1000-EXIT.
+025600     EXIT.
+025700
+025800 1100-PARSE-PARM.
+025900     MOVE SPACES TO PASCAL-PARM-FIELDS.
+026000     UNSTRING PASCAL-PARM-LINE DELIMITED BY ALL SPACES
+026100         INTO PASCAL-PARM-MODE PASCAL-PARM-RESTART
+026200              PASCAL-PARM-USERID PASCAL-PARM-JOBNAME.
+026300     IF PASCAL-PARM-MODE(1:1) = "B"
+026400         SET PASCAL-BATCH-MODE TO TRUE
+026500     ELSE
+026600         SET PASCAL-INTERACTIVE-MODE TO TRUE
+026700     END-IF.
+026800     IF PASCAL-PARM-RESTART IS NUMERIC
+026900         MOVE PASCAL-PARM-RESTART TO PASCAL-RESTART-PARM-NUM
+027000     ELSE
+027100         MOVE 0 TO PASCAL-RESTART-PARM-NUM
+027200     END-IF.
+027300     IF PASCAL-PARM-USERID = SPACES
+027400         MOVE "BATCH" TO PASCAL-RUN-USERID
+027500     ELSE
+027600         MOVE PASCAL-PARM-USERID TO PASCAL-RUN-USERID
+027700     END-IF.
+027800     IF PASCAL-PARM-JOBNAME = SPACES
+027900         MOVE "PASCALTR" TO PASCAL-RUN-JOBNAME
+028000     ELSE
+028100         MOVE PASCAL-PARM-JOBNAME TO PASCAL-RUN-JOBNAME
+028200     END-IF.
+028300 1100-EXIT.
+028400     EXIT.
+028500
+028600 1200-OPEN-CHECKPOINT-FILE.
+028700     OPEN I-O PASCALCKP.
+028800     IF PASCAL-CKP-STATUS NOT = "00"
+028900         OPEN OUTPUT PASCALCKP
+029000         CLOSE PASCALCKP
+029100         OPEN I-O PASCALCKP
+029200     END-IF.
+029300 1200-EXIT.
+029400     EXIT.
+029500
+029600*    NOTE: THE CHECKPOINT IS A SINGLE HIGH-WATER MARK, NOT A
+029700*    PER-REQUEST COMPLETION LIST. A REQUEST THAT FAILS
+029800*    VALIDATION DOES NOT ADVANCE IT, BUT A LATER REQUEST THAT
+029900*    SUCCEEDS DOES - SO A RESTART WILL SKIP OVER THE FAILED
+030000*    REQUEST ONCE THE CHECKPOINT HAS MOVED PAST IT. OPERATIONS
+030100*    MUST CORRECT AND REQUEUE (OR REMOVE) ANY REQUEST THAT
+030200*    AUDITED "E" BEFORE RERUNNING THE JOB WITH RESTART.
+030300 1300-DETERMINE-RESTART-POINT.
+030400     MOVE 0 TO PASCAL-RESTART-POINT.
+030500     MOVE PASCAL-JOB-ID TO PCK-JOB-ID.
+030600     READ PASCALCKP KEY IS PCK-JOB-ID.
+030700     IF PASCAL-CKP-STATUS = "00"
+030800         MOVE PCK-LAST-REQUEST-NBR TO PASCAL-RESTART-POINT
+030900     END-IF.
+031000     IF PASCAL-RESTART-PARM-NUM > 0
+031100         MOVE PASCAL-RESTART-PARM-NUM TO PASCAL-RESTART-POINT
+031200     END-IF.
+031300 1300-EXIT.
+031400     EXIT.
+031500
+031600 1400-OPEN-DATA-FILES.
+031700     IF PASCAL-BATCH-MODE
+031800         OPEN INPUT PASCALIN
+031900         IF PASCAL-REQ-STATUS = "00"
+032000             SET PASCAL-REQ-FILE-OPEN TO TRUE
+032100         ELSE
+032200             DISPLAY "PASCALTR - UNABLE TO OPEN PASCALIN - "
+032300                 "STATUS: " PASCAL-REQ-STATUS
+032400             DISPLAY "PASCALTR - BATCH RUN TERMINATED"
+032500             SET PASCAL-EOF TO TRUE
+032600         END-IF
+032700     END-IF.
+032800     PERFORM 1405-OPEN-REPORT-FILE THRU 1405-EXIT.
+032900     PERFORM 1410-OPEN-AUDIT-FILE THRU 1410-EXIT.
+033000     PERFORM 1420-OPEN-EXTRACT-FILE THRU 1420-EXIT.
+033100     PERFORM 1500-OPEN-INDEX-FILE THRU 1500-EXIT.
+033200 1400-EXIT.
+033300     EXIT.
+033400
+033500 1405-OPEN-REPORT-FILE.
+033600     OPEN EXTEND PASCALRPT.
+033700     IF PASCAL-RPT-STATUS NOT = "00"
+033800         OPEN OUTPUT PASCALRPT
+033900         CLOSE PASCALRPT
+034000         OPEN EXTEND PASCALRPT
+034100     END-IF.
+034200 1405-EXIT.
+034300     EXIT.
+034400
+034500 1410-OPEN-AUDIT-FILE.
+034600     OPEN EXTEND PASCALAUD.
+034700     IF PASCAL-AUD-STATUS NOT = "00"
+034800         OPEN OUTPUT PASCALAUD
+034900         CLOSE PASCALAUD
+035000         OPEN EXTEND PASCALAUD
+035100     END-IF.
+035200 1410-EXIT.
+035300     EXIT.
+035400
+035500 1420-OPEN-EXTRACT-FILE.
+035600     OPEN EXTEND PASCALEXT.
+035700     IF PASCAL-EXT-STATUS NOT = "00"
+035800         OPEN OUTPUT PASCALEXT
+035900         CLOSE PASCALEXT
+036000         OPEN EXTEND PASCALEXT
+036100     END-IF.
+036200 1420-EXIT.
+036300     EXIT.
+036400
+036500 1500-OPEN-INDEX-FILE.
+036600     OPEN I-O PASCALIDX.
+036700     IF PASCAL-IDX-STATUS NOT = "00"
+036800         OPEN OUTPUT PASCALIDX
+036900         CLOSE PASCALIDX
+037000         OPEN I-O PASCALIDX
+037100     END-IF.
+037200 1500-EXIT.
+037300     EXIT.
+037400
+037500*-----------------------------------------------------------*
+037600*  2000-PROCESS-BATCH - READ PASCALIN UNTIL END OF FILE,     *
+037700*  SKIPPING REQUESTS ALREADY COMPLETED ON A PRIOR RUN.       *
+037800*-----------------------------------------------------------*
+037900 2000-PROCESS-BATCH.
+038000     IF PASCAL-REQ-FILE-OPEN
+038100         PERFORM 2100-READ-REQUEST THRU 2100-EXIT
+038200         PERFORM 2200-PROCESS-ONE-REQUEST THRU 2200-EXIT
+038300             UNTIL PASCAL-EOF
+038400     END-IF.
+038500 2000-EXIT.
+038600     EXIT.
+038700
+038800 2100-READ-REQUEST.
+038900     READ PASCALIN
+039000         AT END
+039100             SET PASCAL-EOF TO TRUE
+039200     END-READ.
+039300 2100-EXIT.
+039400     EXIT.
+039500
+039600 2200-PROCESS-ONE-REQUEST.
+039700     MOVE PI-REQUEST-NUMBER TO PASCAL-REQUEST-NBR-NUM.
+039800     MOVE PI-REQUEST-ROWS TO PASCAL-AUDIT-ROWS-TEXT.
+039900     IF PASCAL-REQUEST-NBR-NUM NOT > PASCAL-RESTART-POINT
+040000         MOVE "S" TO PASCAL-AUDIT-STATUS-CHAR
+040100         PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+040200     ELSE
+040300         MOVE PI-REQUEST-ROWS TO PASCAL-ROWS-TEXT
+040400         PERFORM 3100-VALIDATE-ROWS-TEXT THRU 3100-EXIT
+040500         IF PASCAL-REQUEST-VALID
+040600             PERFORM 4000-BUILD-TRIANGLE THRU 4000-EXIT
+040700             PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+040800             PERFORM 6000-WRITE-EXTRACT THRU 6000-EXIT
+040900             MOVE "C" TO PASCAL-AUDIT-STATUS-CHAR
+041000             PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+041100             PERFORM 7500-CHECKPOINT THRU 7500-EXIT
+041200         ELSE
+041300             MOVE "E" TO PASCAL-AUDIT-STATUS-CHAR
+041400             PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+041500         END-IF
+041600     END-IF.
+041700     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+041800 2200-EXIT.
+041900     EXIT.
+042000
+042100*-----------------------------------------------------------*
+042200*  2500-PROCESS-INTERACTIVE - THE ORIGINAL ONE-SHOT TERMINAL *
+042300*  PROMPT, HARDENED TO RE-PROMPT ON INVALID INPUT AND TO     *
+042400*  REJECT ROW COUNTS OUTSIDE 1-10.                           *
+042500*-----------------------------------------------------------*
+042600 2500-PROCESS-INTERACTIVE.
+042700     MOVE "N" TO PASCAL-VALID-SWITCH.
+042800     MOVE "N" TO PASCAL-ZERO-SWITCH.
+042900     PERFORM 2600-PROMPT-AND-VALIDATE THRU 2600-EXIT
+043000         UNTIL PASCAL-REQUEST-VALID OR PASCAL-REQUEST-ZERO.
+043100     IF PASCAL-REQUEST-ZERO
+043200         DISPLAY "No Pascal's Triangle."
+043300     ELSE
+043400         PERFORM 4000-BUILD-TRIANGLE THRU 4000-EXIT
+043500         PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+043600         PERFORM 6000-WRITE-EXTRACT THRU 6000-EXIT
+043700         MOVE PASCAL-TERM-INPUT TO PASCAL-AUDIT-ROWS-TEXT
+043800         MOVE "C" TO PASCAL-AUDIT-STATUS-CHAR
+043900         PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+044000     END-IF.
+044100 2500-EXIT.
+044200     EXIT.
+044300
+044400 2600-PROMPT-AND-VALIDATE.
+044500     DISPLAY "Enter the number of rows (1-10, 0 to quit): "
+044600         WITH NO ADVANCING.
+044700     ACCEPT PASCAL-TERM-INPUT.
+044800     IF PASCAL-TERM-INPUT(3:3) NOT = SPACES
+044900         DISPLAY "PASCALTR - INVALID ROW COUNT - TOO LONG: "
+045000             PASCAL-TERM-INPUT
+045100         SET PASCAL-REQUEST-INVALID TO TRUE
+045200         MOVE PASCAL-TERM-INPUT(1:2) TO PASCAL-AUDIT-ROWS-TEXT
+045300         MOVE "E" TO PASCAL-AUDIT-STATUS-CHAR
+045400         PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+045500     ELSE
+045600     IF PASCAL-TERM-INPUT(1:1) NOT = SPACE
+045700         AND PASCAL-TERM-INPUT(2:1) = SPACE
+045800         MOVE PASCAL-TERM-INPUT(1:1) TO PASCAL-TERM-INPUT(2:1)
+045900         MOVE "0" TO PASCAL-TERM-INPUT(1:1)
+046000     END-IF
+046100     IF PASCAL-TERM-INPUT(1:2) IS NUMERIC
+046200         AND PASCAL-TERM-INPUT(1:2) = ZEROES
+046300         SET PASCAL-REQUEST-ZERO TO TRUE
+046400     ELSE
+046500         MOVE PASCAL-TERM-INPUT(1:2) TO PASCAL-ROWS-TEXT
+046600         PERFORM 3100-VALIDATE-ROWS-TEXT THRU 3100-EXIT
+046700         IF PASCAL-REQUEST-INVALID
+046800             MOVE PASCAL-TERM-INPUT(1:2) TO PASCAL-AUDIT-ROWS-TEXT
+046900             MOVE "E" TO PASCAL-AUDIT-STATUS-CHAR
+047000             PERFORM 7000-LOG-AUDIT THRU 7000-EXIT
+047100         END-IF
+047200     END-IF
+047300     END-IF.
+047400 2600-EXIT.
+047500     EXIT.
+047600
+047700*-----------------------------------------------------------*
+047800*  3100-VALIDATE-ROWS-TEXT - SHARED BY BATCH AND INTERACTIVE *
+047900*  PATHS.  REJECTS NON-NUMERIC INPUT AND ANYTHING OUTSIDE    *
+048000*  THE 1-10 ROWS THE RESULT TABLE CAN HOLD.                  *
+048100*-----------------------------------------------------------*
+048200 3100-VALIDATE-ROWS-TEXT.
+048300     SET PASCAL-REQUEST-INVALID TO TRUE.
+048400     IF PASCAL-ROWS-TEXT NOT NUMERIC
+048500         DISPLAY "PASCALTR - INVALID ROW COUNT - NOT NUMERIC: "
+048600             PASCAL-ROWS-TEXT
+048700         GO TO 3100-EXIT
+048800     END-IF.
+048900     MOVE PASCAL-ROWS-TEXT TO PASCAL-NUM-ROWS.
+049000     IF PASCAL-NUM-ROWS < 1 OR PASCAL-NUM-ROWS > 10
+049100         DISPLAY "PASCALTR - INVALID ROW COUNT - MUST BE "
+049200             "1 THRU 10: " PASCAL-ROWS-TEXT
+049300         GO TO 3100-EXIT
+049400     END-IF.
+049500     SET PASCAL-REQUEST-VALID TO TRUE.
+049600 3100-EXIT.
+049700     EXIT.
+049800
+049900*-----------------------------------------------------------*
+050000*  4000-BUILD-TRIANGLE - LOOK UP A PREVIOUSLY PERSISTED      *
+050100*  TRIANGLE FOR THIS ROW COUNT; OTHERWISE CALL PascalCalc TO *
+050200*  BUILD IT AND PERSIST THE RESULT FOR NEXT TIME.            *
+050300*-----------------------------------------------------------*
+050400 4000-BUILD-TRIANGLE.
+050500     MOVE PASCAL-NUM-ROWS TO PIX-ROW.
+050600     MOVE 1 TO PIX-COL.
+050700     READ PASCALIDX KEY IS PIX-KEY.
+050800     IF PASCAL-IDX-STATUS = "00"
+050900         SET PASCAL-LOAD-COMPLETE TO TRUE
+051000         PERFORM 4100-LOAD-PERSISTED-TRIANGLE THRU 4100-EXIT
+051100     ELSE
+051200         SET PASCAL-LOAD-INCOMPLETE TO TRUE
+051300     END-IF.
+051400     IF PASCAL-LOAD-INCOMPLETE
+051500         PERFORM 4200-COMPUTE-TRIANGLE THRU 4200-EXIT
+051600         PERFORM 4300-PERSIST-TRIANGLE THRU 4300-EXIT
+051700     END-IF.
+051800 4000-EXIT.
+051900     EXIT.
+052000
+052100 4100-LOAD-PERSISTED-TRIANGLE.
+052200     PERFORM 4110-LOAD-ROW THRU 4110-EXIT
+052300         VARYING PASCAL-I FROM 1 BY 1
+052400         UNTIL PASCAL-I > PASCAL-NUM-ROWS.
+052500 4100-EXIT.
+052600     EXIT.
+052700
+052800 4110-LOAD-ROW.
+052900     PERFORM 4120-LOAD-COLUMN THRU 4120-EXIT
+053000         VARYING PASCAL-J FROM 1 BY 1 UNTIL PASCAL-J > PASCAL-I.
+053100 4110-EXIT.
+053200     EXIT.
+053300
+053400 4120-LOAD-COLUMN.
+053500     MOVE PASCAL-I TO PIX-ROW.
+053600     MOVE PASCAL-J TO PIX-COL.
+053700     READ PASCALIDX KEY IS PIX-KEY.
+053800     IF PASCAL-IDX-STATUS = "00"
+053900         MOVE PIX-VALUE TO PASCAL-RESULT-COL(PASCAL-I, PASCAL-J)
+054000     ELSE
+054100         SET PASCAL-LOAD-INCOMPLETE TO TRUE
+054200     END-IF.
+054300 4120-EXIT.
+054400     EXIT.
+054500
+054600 4200-COMPUTE-TRIANGLE.
+054700     MOVE 1 TO PASCAL-CALC-MODE.
+054800     MOVE 0 TO PASCAL-CALC-R.
+054900     CALL "PascalCalc" USING PASCAL-CALC-MODE PASCAL-NUM-ROWS
+055000         PASCAL-CALC-R PASCAL-RESULT-TABLE PASCAL-CALC-VALUE
+055100         PASCAL-CALC-RETURN-CODE.
+055200 4200-EXIT.
+055300     EXIT.
+055400
+055500 4300-PERSIST-TRIANGLE.
+055600     PERFORM 4310-PERSIST-ROW THRU 4310-EXIT
+055700         VARYING PASCAL-I FROM 1 BY 1
+055800         UNTIL PASCAL-I > PASCAL-NUM-ROWS.
+055900 4300-EXIT.
+056000     EXIT.
+056100
+056200 4310-PERSIST-ROW.
+056300     PERFORM 4320-PERSIST-COLUMN THRU 4320-EXIT
+056400         VARYING PASCAL-J FROM 1 BY 1 UNTIL PASCAL-J > PASCAL-I.
+056500 4310-EXIT.
+056600     EXIT.
+056700
+056800 4320-PERSIST-COLUMN.
+056900     MOVE PASCAL-I TO PIX-ROW.
+057000     MOVE PASCAL-J TO PIX-COL.
+057100     MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-J) TO PIX-VALUE.
+057200     WRITE PASCAL-INDEX-RECORD
+057300         INVALID KEY
+057400             CONTINUE
+057500     END-WRITE.
+057600 4320-EXIT.
+057700     EXIT.
+057800
+057900*-----------------------------------------------------------*
+058000*  5000-WRITE-REPORT - PRINTS THE TRIANGLE TO PASCALRPT AND  *
+058100*  TO THE CONSOLE, WITH A SUM/CENTER SUMMARY LINE PER ROW.   *
+058200*-----------------------------------------------------------*
+058300 5000-WRITE-REPORT.
+058400     IF PASCAL-BATCH-MODE
+058500         MOVE PASCAL-REQUEST-NBR-NUM TO PR-REQUEST-NBR
+058600     ELSE
+058700         MOVE PASCAL-INTERACTIVE-REQ-NBR TO PR-REQUEST-NBR
+058800     END-IF.
+058900     MOVE PASCAL-NUM-ROWS TO PR-ROWS-REQ.
+059000     PERFORM 5250-CHECK-PAGE-BREAK THRU 5250-EXIT.
+059100     MOVE PR-REQUEST-LINE TO PASCAL-REPORT-RECORD.
+059200     WRITE PASCAL-REPORT-RECORD.
+059300     ADD 1 TO PASCAL-LINE-COUNT.
+059400     PERFORM 5200-WRITE-ROW THRU 5200-EXIT
+059500         VARYING PASCAL-I FROM 1 BY 1
+059600         UNTIL PASCAL-I > PASCAL-NUM-ROWS.
+059700     MOVE PR-BLANK-LINE TO PASCAL-REPORT-RECORD.
+059800     WRITE PASCAL-REPORT-RECORD.
+059900 5000-EXIT.
+060000     EXIT.
+060100
+060200 5100-WRITE-REPORT-HEADER.
+060300     MOVE PR-TITLE-LINE TO PASCAL-REPORT-RECORD.
+060400     WRITE PASCAL-REPORT-RECORD AFTER ADVANCING PAGE.
+060500     PERFORM 5110-BUILD-DATE-LINE THRU 5110-EXIT.
+060600     MOVE PR-DATE-LINE TO PASCAL-REPORT-RECORD.
+060700     WRITE PASCAL-REPORT-RECORD.
+060800     MOVE PR-BLANK-LINE TO PASCAL-REPORT-RECORD.
+060900     WRITE PASCAL-REPORT-RECORD.
+061000     MOVE 0 TO PASCAL-LINE-COUNT.
+061100 5100-EXIT.
+061200     EXIT.
+061300
+061400 5110-BUILD-DATE-LINE.
+061500     STRING PASCAL-RUN-DATE(1:4) "-" PASCAL-RUN-DATE(5:2) "-"
+061600         PASCAL-RUN-DATE(7:2) DELIMITED BY SIZE INTO PR-RUN-DATE.
+061700     STRING PASCAL-RUN-TIME(1:2) ":" PASCAL-RUN-TIME(3:2) ":"
+061800         PASCAL-RUN-TIME(5:2) DELIMITED BY SIZE INTO PR-RUN-TIME.
+061900 5110-EXIT.
+062000     EXIT.
+062100
+062200 5200-WRITE-ROW.
+062300     PERFORM 5250-CHECK-PAGE-BREAK THRU 5250-EXIT.
+062400     DISPLAY "Row ", PASCAL-I, ": " WITH NO ADVANCING.
+062500     MOVE SPACES TO PR-ROW-VALUES.
+062600     MOVE PASCAL-I TO PR-ROW-NBR.
+062700     PERFORM 5210-FORMAT-VALUE THRU 5210-EXIT
+062800         VARYING PASCAL-J FROM 1 BY 1 UNTIL PASCAL-J > PASCAL-I.
+062900     DISPLAY " ".
+063000     MOVE PR-ROW-LINE TO PASCAL-REPORT-RECORD.
+063100     WRITE PASCAL-REPORT-RECORD.
+063200     PERFORM 5300-BUILD-SUMMARY-LINE THRU 5300-EXIT.
+063300     MOVE PR-SUMMARY-LINE TO PASCAL-REPORT-RECORD.
+063400     WRITE PASCAL-REPORT-RECORD.
+063500     ADD 2 TO PASCAL-LINE-COUNT.
+063600 5200-EXIT.
+063700     EXIT.
+063800
+063900 5210-FORMAT-VALUE.
+064000     MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-J) TO PASCAL-EDIT-5.
+064100     MOVE PASCAL-EDIT-5 TO PR-ROW-VALUE-TBL(PASCAL-J).
+064200     DISPLAY PASCAL-EDIT-5, " " WITH NO ADVANCING.
+064300 5210-EXIT.
+064400     EXIT.
+064500
+064600 5250-CHECK-PAGE-BREAK.
+064700     IF PASCAL-LINE-COUNT >= PASCAL-LINES-PER-PAGE
+064800         MOVE PR-BLANK-LINE TO PASCAL-REPORT-RECORD
+064900         WRITE PASCAL-REPORT-RECORD AFTER ADVANCING PAGE
+065000         MOVE PR-TITLE-LINE TO PASCAL-REPORT-RECORD
+065100         WRITE PASCAL-REPORT-RECORD
+065200         MOVE PR-DATE-LINE TO PASCAL-REPORT-RECORD
+065300         WRITE PASCAL-REPORT-RECORD
+065400         MOVE 0 TO PASCAL-LINE-COUNT
+065500     END-IF.
+065600 5250-EXIT.
+065700     EXIT.
+065800
+065900 5300-BUILD-SUMMARY-LINE.
+066000     MOVE 0 TO PASCAL-ROW-SUM.
+066100     PERFORM 5310-ADD-TO-SUM THRU 5310-EXIT
+066200         VARYING PASCAL-J FROM 1 BY 1 UNTIL PASCAL-J > PASCAL-I.
+066300     MOVE PASCAL-ROW-SUM TO PR-ROW-SUM.
+066400     PERFORM 5320-FIND-CENTER THRU 5320-EXIT.
+066500     DISPLAY "  Sum=", PASCAL-ROW-SUM, " Center=",
+066600         PR-CENTER-VALUES.
+066700 5300-EXIT.
+066800     EXIT.
+066900
+067000 5310-ADD-TO-SUM.
+067100     ADD PASCAL-RESULT-COL(PASCAL-I, PASCAL-J) TO PASCAL-ROW-SUM.
+067200 5310-EXIT.
+067300     EXIT.
+067400
+067500 5320-FIND-CENTER.
+067600     MOVE SPACES TO PR-CENTER-VALUES.
+067700     MOVE 1 TO PASCAL-STR-PTR.
+067800     DIVIDE PASCAL-I BY 2 GIVING PASCAL-HALF
+067900         REMAINDER PASCAL-REM.
+068000     IF PASCAL-REM = 0
+068100         COMPUTE PASCAL-CENTER-1 = PASCAL-HALF
+068200         COMPUTE PASCAL-CENTER-2 = PASCAL-HALF + 1
+068300         MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-CENTER-1)
+068400             TO PASCAL-EDIT-5
+068500         STRING PASCAL-EDIT-5 "/" DELIMITED BY SIZE
+068600             INTO PR-CENTER-VALUES WITH POINTER PASCAL-STR-PTR
+068700         MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-CENTER-2)
+068800             TO PASCAL-EDIT-5
+068900         STRING PASCAL-EDIT-5 DELIMITED BY SIZE
+069000             INTO PR-CENTER-VALUES WITH POINTER PASCAL-STR-PTR
+069100     ELSE
+069200         COMPUTE PASCAL-CENTER-1 = PASCAL-HALF + 1
+069300         MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-CENTER-1)
+069400             TO PASCAL-EDIT-5
+069500         STRING PASCAL-EDIT-5 DELIMITED BY SIZE
+069600             INTO PR-CENTER-VALUES WITH POINTER PASCAL-STR-PTR
+069700     END-IF.
+069800 5320-EXIT.
+069900     EXIT.
+070000
+070100*-----------------------------------------------------------*
+070200*  6000-WRITE-EXTRACT - ONE FIXED-WIDTH RECORD PER (ROW,COL) *
+070300*  VALUE FOR THE ACTUARIAL SYSTEM INTERFACE.                 *
+070400*-----------------------------------------------------------*
+070500 6000-WRITE-EXTRACT.
+070600     PERFORM 6100-WRITE-EXTRACT-ROW THRU 6100-EXIT
+070700         VARYING PASCAL-I FROM 1 BY 1
+070800         UNTIL PASCAL-I > PASCAL-NUM-ROWS.
+070900 6000-EXIT.
+071000     EXIT.
+071100
+071200 6100-WRITE-EXTRACT-ROW.
+071300     PERFORM 6110-WRITE-EXTRACT-COLUMN THRU 6110-EXIT
+071400         VARYING PASCAL-J FROM 1 BY 1 UNTIL PASCAL-J > PASCAL-I.
+071500 6100-EXIT.
+071600     EXIT.
+071700
+071800 6110-WRITE-EXTRACT-COLUMN.
+071900     MOVE SPACES TO PASCAL-EXTRACT-RECORD.
+072000     MOVE PASCAL-I TO PX-ROW-NUMBER.
+072100     MOVE PASCAL-J TO PX-COLUMN-NUMBER.
+072200     MOVE PASCAL-RESULT-COL(PASCAL-I, PASCAL-J) TO PX-VALUE.
+072300     MOVE PASCAL-RUN-DATE TO PX-RUN-DATE.
+072400     WRITE PASCAL-EXTRACT-RECORD.
+072500 6110-EXIT.
+072600     EXIT.
+072700
+072800*-----------------------------------------------------------*
+072900*  7000-LOG-AUDIT - APPENDS ONE COMPLIANCE AUDIT RECORD.     *
+073000*  CALLER SETS PASCAL-AUDIT-ROWS-TEXT AND                    *
+073100*  PASCAL-AUDIT-STATUS-CHAR BEFORE PERFORMING THIS.          *
+073200*-----------------------------------------------------------*
+073300 7000-LOG-AUDIT.
+073400     MOVE SPACES TO PASCAL-AUDIT-RECORD.
+073500     MOVE PASCAL-RUN-DATE TO PA-RUN-DATE.
+073600     MOVE PASCAL-RUN-TIME TO PA-RUN-TIME.
+073700     IF PASCAL-BATCH-MODE
+073800         MOVE PASCAL-REQUEST-NBR-NUM TO PA-REQUEST-NUMBER
+073900     ELSE
+074000         MOVE PASCAL-INTERACTIVE-REQ-NBR TO PA-REQUEST-NUMBER
+074100     END-IF.
+074200     MOVE PASCAL-AUDIT-ROWS-TEXT TO PA-ROWS-REQUESTED.
+074300     MOVE PASCAL-RUN-USERID TO PA-USERID.
+074400     MOVE PASCAL-RUN-JOBNAME TO PA-JOBNAME.
+074500     MOVE PASCAL-AUDIT-STATUS-CHAR TO PA-RUN-STATUS.
+074600     WRITE PASCAL-AUDIT-RECORD.
+074700 7000-EXIT.
+074800     EXIT.
+074900
+075000*-----------------------------------------------------------*
+075100*  7500-CHECKPOINT - PHYSICALLY WRITES THE CHECKPOINT RECORD *
+075200*  EVERY PASCAL-CKPT-INTERVAL COMPLETED REQUESTS; THE FINAL  *
+075300*  CHECKPOINT AT JOB END (9000-TERMINATE) COVERS THE REST.   *
+075400*-----------------------------------------------------------*
+075500 7500-CHECKPOINT.
+075600     MOVE PASCAL-REQUEST-NBR-NUM TO PASCAL-LAST-COMPLETED-NBR.
+075700     ADD 1 TO PASCAL-REQ-COUNT.
+075800     DIVIDE PASCAL-REQ-COUNT BY PASCAL-CKPT-INTERVAL
+075900         GIVING PASCAL-CKPT-QUOT REMAINDER PASCAL-CKPT-REM.
+076000     IF PASCAL-CKPT-REM = 0
+076100         PERFORM 7600-WRITE-CHECKPOINT THRU 7600-EXIT
+076200     END-IF.
+076300 7500-EXIT.
+076400     EXIT.
+076500
+076600 7600-WRITE-CHECKPOINT.
+076700     MOVE PASCAL-JOB-ID TO PCK-JOB-ID.
+076800     READ PASCALCKP KEY IS PCK-JOB-ID.
+076900     MOVE PASCAL-JOB-ID TO PCK-JOB-ID.
+077000     MOVE PASCAL-LAST-COMPLETED-NBR TO PCK-LAST-REQUEST-NBR.
+077100     MOVE PASCAL-RUN-DATE TO PCK-CHECKPOINT-DATE.
+077200     MOVE PASCAL-RUN-TIME TO PCK-CHECKPOINT-TIME.
+077300     IF PASCAL-CKP-STATUS = "00"
+077400         REWRITE PASCAL-CHECKPOINT-RECORD
+077500     ELSE
+077600         WRITE PASCAL-CHECKPOINT-RECORD
+077700     END-IF.
+077800 7600-EXIT.
+077900     EXIT.
+078000
+078100*-----------------------------------------------------------*
+078200*  9000-TERMINATE - FINAL CHECKPOINT, CLOSE EVERYTHING.      *
+078300*-----------------------------------------------------------*
+078400 9000-TERMINATE.
+078500     IF PASCAL-REQ-COUNT > 0
+078600         PERFORM 7600-WRITE-CHECKPOINT THRU 7600-EXIT
+078700     END-IF.
+078800     IF PASCAL-REQ-FILE-OPEN
+078900         CLOSE PASCALIN
+079000     END-IF.
+079100     CLOSE PASCALRPT.
+079200     CLOSE PASCALAUD.
+079300     CLOSE PASCALEXT.
+079400     CLOSE PASCALIDX.
+079500     CLOSE PASCALCKP.
+079600 9000-EXIT.
+079700     EXIT.
+079800
