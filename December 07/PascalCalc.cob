@@ -0,0 +1,112 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PascalCalc.
+000300 AUTHOR. KISHORE MURUGANANTHAM.
+000400 INSTALLATION. SVCE-ACM DECEMBER-OF-ALGORITHMS.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*  MODIFICATION HISTORY
+001000*  YYYY-MM-DD  BY   DESCRIPTION
+001100*  2026-08-09  KM   ORIGINAL - PASCAL'S-TRIANGLE MATH SPLIT OUT
+001200*                   OF PascalTriangle INTO A CALLABLE SUBPROGRAM
+001300*                   SO OTHER BATCH JOBS CAN GET A SINGLE
+001400*                   BINOMIAL COEFFICIENT WITHOUT DUPLICATING THE
+001500*                   COMPUTE LOGIC, AND SO PascalTriangle ITSELF
+001600*                   CAN CALL ONE COPY OF THE MATH FOR ITS
+001700*                   REPORT, PERSISTENCE, AND SUMMARY OUTPUT.
+001800*****************************************************************
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 77  PC-I                           PIC 9(02) COMP.
+002600 77  PC-J                           PIC 9(02) COMP.
+002700
+002800 LINKAGE SECTION.
+002900 01  PC-MODE                        PIC 9(01).
+003000     88  PC-MODE-FULL-TABLE         VALUE 1.
+003100     88  PC-MODE-SINGLE-VALUE       VALUE 2.
+003200 01  PC-N                           PIC 9(02).
+003300 01  PC-R                           PIC 9(02).
+003400 COPY PASCALTB
+003500     REPLACING PASCAL-RESULT-TABLE BY PC-TABLE
+003600               PASCAL-RESULT-ROW   BY PC-TABLE-ROW
+003700               PASCAL-RESULT-COL   BY PC-TABLE-COL.
+003800 01  PC-VALUE                       PIC 9(05).
+003900 01  PC-RETURN-CODE                 PIC 9(02).
+004000     88  PC-SUCCESS                 VALUE 0.
+004100     88  PC-INVALID-PARAMETER       VALUE 4.
+004200
+004300*****************************************************************
+004400*  PROCEDURE DIVISION
+004500*****************************************************************
+004600 PROCEDURE DIVISION USING PC-MODE PC-N PC-R PC-TABLE
+004700                           PC-VALUE PC-RETURN-CODE.
+004800
+004900*-----------------------------------------------------------*
+005000*  0000-MAINLINE - VALIDATE, BUILD THE TABLE, RETURN A       *
+005100*  SINGLE VALUE WHEN THE CALLER ASKED FOR ONE.               *
+005200*-----------------------------------------------------------*
+005300 0000-MAINLINE.
+005400     PERFORM 1000-VALIDATE-PARMS THRU 1000-EXIT.
+005500     IF PC-INVALID-PARAMETER
+005600         GO TO 0000-EXIT
+005700     END-IF.
+005800     PERFORM 2000-BUILD-TABLE THRU 2000-EXIT.
+005900     IF PC-MODE-SINGLE-VALUE
+006000         MOVE PC-TABLE-COL(PC-N, PC-R) TO PC-VALUE
+006100     END-IF.
+006200     SET PC-SUCCESS TO TRUE.
+006300 0000-EXIT.
+006400     EXIT PROGRAM.
+006500
+006600*-----------------------------------------------------------*
+006700*  1000-VALIDATE-PARMS - N MUST BE 1 THRU 10 (THE TABLE'S    *
+006800*  DIMENSION); FOR A SINGLE-VALUE LOOKUP, R MUST ALSO BE A   *
+006900*  VALID COLUMN OF ROW N.                                    *
+007000*-----------------------------------------------------------*
+007100 1000-VALIDATE-PARMS.
+007200     SET PC-SUCCESS TO TRUE.
+007300     IF PC-N < 1 OR PC-N > 10
+007400         SET PC-INVALID-PARAMETER TO TRUE
+007500         GO TO 1000-EXIT
+007600     END-IF.
+007700     IF PC-MODE-SINGLE-VALUE
+007800         IF PC-R < 1 OR PC-R > PC-N
+007900             SET PC-INVALID-PARAMETER TO TRUE
+008000         END-IF
+008100     END-IF.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500*-----------------------------------------------------------*
+008600*  2000-BUILD-TABLE - SAME RECURRENCE THE ORIGINAL           *
+008700*  PascalTriangle USED: RESULT(I,J) = RESULT(I-1,J-1) +      *
+008800*  RESULT(I-1,J), WITH BOTH EDGES OF EVERY ROW SET TO 1.     *
+008900*-----------------------------------------------------------*
+009000 2000-BUILD-TABLE.
+009100     MOVE ZEROES TO PC-TABLE.
+009200     MOVE 1 TO PC-TABLE-COL(1, 1).
+009300     PERFORM 2100-BUILD-ROW THRU 2100-EXIT
+009400         VARYING PC-I FROM 2 BY 1 UNTIL PC-I > PC-N.
+009500 2000-EXIT.
+009600     EXIT.
+009700
+009800 2100-BUILD-ROW.
+009900     MOVE 1 TO PC-TABLE-COL(PC-I, 1).
+010000     PERFORM 2110-BUILD-COLUMN THRU 2110-EXIT
+010100         VARYING PC-J FROM 2 BY 1 UNTIL PC-J >= PC-I.
+010200     MOVE 1 TO PC-TABLE-COL(PC-I, PC-I).
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600 2110-BUILD-COLUMN.
+010700     COMPUTE PC-TABLE-COL(PC-I, PC-J) =
+010800         PC-TABLE-COL(PC-I - 1, PC-J - 1) +
+010900         PC-TABLE-COL(PC-I - 1, PC-J).
+011000 2110-EXIT.
+011100     EXIT.
+011200
